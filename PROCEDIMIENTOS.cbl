@@ -4,21 +4,123 @@
       * Purpose:
       * Tectonics: cobc
       ******************************************************************
+      * Lead step of the nightly suite: reads a control card (job name,
+      * run date, sequence number) from CTLCARD.DAT and prints it as a
+      * banner page, so each run's output is actually identifiable.
+      * Uses GOBACK instead of STOP RUN so it can run standalone or be
+      * CALLed from SUITE-NOCTURNA.
+      * The banner is built entirely on CMN-CABECERA (copybooks/
+      * CMNHDR.cpy), the run-header layout shared with
+      * OPERACIONES-BASICAS and CALCULOS-REPETITIVOS, including the
+      * operator ID read from the same CTLOPER.DAT control card those
+      * two programs use for their FIRMA-OPERADOR sign-on, so the
+      * banner actually identifies who/what staged the run instead of
+      * leaving CMN-OPERADOR-ID blank.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIVISION_DE_PROCEDIMIENTOS.
-
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETA-CONTROL ASSIGN TO "CTLCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TARJETA.
+           SELECT OPERADOR-CARD ASSIGN TO "CTLOPER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR.
        DATA DIVISION.
        FILE SECTION.
+       FD  TARJETA-CONTROL.
+       01  TARJETA-REC.
+           05  CC-NOMBRE-JOB           PIC X(20).
+           05  FILLER                  PIC X.
+           05  CC-FECHA-EJECUCION      PIC X(10).
+           05  FILLER                  PIC X.
+           05  CC-SECUENCIA            PIC 9(4).
+
+       FD  OPERADOR-CARD.
+       COPY CTLOPER.
+
        WORKING-STORAGE SECTION.
-       01  SALUDO PIC A(40).
-       01  TITULO PIC A(40) VALUE "PROGRAMACION EN COBOL".
-       01  NUMERO PIC 9(1) VALUE 5.
+       01  WS-FS-TARJETA               PIC XX.
+       01  WS-FS-OPERADOR              PIC XX.
+       01  WS-SECUENCIA                PIC 9(4) VALUE 0.
+      *Fecha de ejecucion editada MM/DD/YYYY, usada cuando CTLCARD.DAT
+      *no trae una (en vez de dejar CMN-FECHA-EJECUCION en blanco).
+       01  WS-FECHA-HOY.
+           05  WS-ANIO                 PIC 9(4).
+           05  WS-MES                  PIC 99.
+           05  WS-DIA                  PIC 99.
+       COPY CMNHDR.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            MOVE "ESTOY PROGRAMANDO EN COBOL" TO SALUDO.
-            DISPLAY "RAMIRO DICE: " SALUDO.
-            DISPLAY "ACTIVIDAD DE HOY: " TITULO.
-            DISPLAY "ESTE ES EL MES DE PROGRAMACION NUMERO: " NUMERO.
-            STOP RUN.
+            PERFORM LEE-TARJETA-CONTROL.
+            PERFORM LEE-OPERADOR-CARD.
+            PERFORM IMPRIME-BANNER.
+            MOVE 0 TO RETURN-CODE.
+            GOBACK.
+
+       LEE-TARJETA-CONTROL.
+            MOVE "JOB SIN NOMBRE" TO CMN-NOMBRE-JOB.
+            PERFORM FORMATEA-FECHA-EJECUCION.
+            MOVE SPACES TO CMN-OPERADOR-ID.
+            MOVE 1 TO CMN-CONTADOR-REG.
+            OPEN INPUT TARJETA-CONTROL.
+            IF WS-FS-TARJETA = "00"
+                READ TARJETA-CONTROL
+                    AT END
+                        DISPLAY "CTLCARD.DAT VACIO, SE USAN VALORES "
+                                "POR DEFECTO"
+                    NOT AT END
+                        MOVE CC-NOMBRE-JOB TO CMN-NOMBRE-JOB
+                        MOVE CC-FECHA-EJECUCION TO CMN-FECHA-EJECUCION
+                        MOVE CC-SECUENCIA TO WS-SECUENCIA
+                END-READ
+                CLOSE TARJETA-CONTROL
+            ELSE
+                DISPLAY "CTLCARD.DAT NO DISPONIBLE, SE USAN VALORES "
+                        "POR DEFECTO"
+            END-IF.
+
+       LEE-OPERADOR-CARD.
+            OPEN INPUT OPERADOR-CARD.
+            IF WS-FS-OPERADOR = "00"
+                READ OPERADOR-CARD
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF OPER-ID NOT = SPACES
+                            MOVE OPER-ID TO CMN-OPERADOR-ID
+                        END-IF
+                END-READ
+                CLOSE OPERADOR-CARD
+            END-IF.
+            IF CMN-OPERADOR-ID = SPACES
+                MOVE "SIN ID" TO CMN-OPERADOR-ID
+            END-IF.
+
+       FORMATEA-FECHA-EJECUCION.
+      *Misma edicion MM/DD/YYYY que usan OPERACIONES-BASICAS y
+      *CALCULOS-REPETITIVOS, para que la fecha se vea igual en toda
+      *la suite. Se sobreescribe en LEE-TARJETA-CONTROL si CTLCARD.DAT
+      *trae su propia CC-FECHA-EJECUCION.
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO.
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES.
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA.
+            STRING WS-MES DELIMITED BY SIZE
+                "/" DELIMITED BY SIZE
+                WS-DIA DELIMITED BY SIZE
+                "/" DELIMITED BY SIZE
+                WS-ANIO DELIMITED BY SIZE
+                INTO CMN-FECHA-EJECUCION.
+
+       IMPRIME-BANNER.
+            DISPLAY "******************************************".
+            DISPLAY "*           INICIO DE TRABAJO             *".
+            DISPLAY "******************************************".
+            DISPLAY "JOB      : " CMN-NOMBRE-JOB.
+            DISPLAY "FECHA    : " CMN-FECHA-EJECUCION.
+            DISPLAY "OPERADOR : " CMN-OPERADOR-ID.
+            DISPLAY "SECUENCIA: " WS-SECUENCIA.
+            DISPLAY "******************************************".
        END PROGRAM DIVISION_DE_PROCEDIMIENTOS.
