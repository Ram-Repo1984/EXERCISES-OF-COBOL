@@ -4,32 +4,340 @@
       * Purpose:
       * Tectonics: cobc
       ******************************************************************
+      * The multiplication table for each NUMERO is written to
+      * TABLAOUT.DAT instead of only scrolling past on the console, so
+      * it can be archived, reprinted or emailed after the run.
+      * A batch mode reads NUMERO/LIMITE-SUPERIOR pairs from
+      * NUMEROSIN.DAT so every rate table needed for the day can be
+      * generated unattended instead of feeding numbers in one by one.
+      * Uses GOBACK instead of STOP RUN so it can run standalone or be
+      * CALLed from SUITE-NOCTURNA.
+      * Batch mode writes a checkpoint (CALCCKPT.DAT) after each
+      * completed table so a restarted run skips the NUMEROS-IN
+      * records already produced instead of starting over.
+      * The operator signs on (operator ID ACCEPT) before any table is
+      * generated; the ID is printed on the report header so a run can
+      * be traced back to who initiated it.
+      * Uses CMN-CABECERA (copybooks/CMNHDR.cpy), the run-header layout
+      * shared with DIVISION_DE_PROCEDIMIENTOS and OPERACIONES-BASICAS,
+      * to carry the operator ID and the count of tables generated.
+      * A one-character menu (single table / batch from file / reprint
+      * last table / exit) replaces the old exact-match "SALIR" check.
+      * The operator ID is read from CTLOPER.DAT (shared with
+      * OPERACIONES-BASICAS) when the suite stages one ahead of an
+      * unattended run; CTLOPER.DAT can also carry a "B" mode flag that
+      * skips the menu and goes straight to the batch path, so
+      * SUITE-NOCTURNA can drive this step without anyone at a console.
+      * Absent or blank cards fall back to the interactive ACCEPT/menu.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULOS-REPETITIVOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-TABLA ASSIGN TO "TABLAOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+           SELECT NUMEROS-IN ASSIGN TO "NUMEROSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-NUMEROS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+           SELECT OPERADOR-CARD ASSIGN TO "CTLOPER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR.
        DATA DIVISION.
        FILE SECTION.
+       FD  REPORTE-TABLA.
+       01  REPORTE-LINEA PIC X(60).
+
+       FD  NUMEROS-IN.
+       01  NUMEROS-REC.
+           05  NUMERO-IN               PIC 9(4).
+           05  FILLER                  PIC X.
+           05  LIMITE-IN               PIC 9(4).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05  CKPT-REGISTROS-OK       PIC 9(6).
+
+       FD  OPERADOR-CARD.
+       COPY CTLOPER.
 
        WORKING-STORAGE SECTION.
-       01  NUMERO PIC 99.
-       01  MULTIPLICADOR PIC 999.
-       01  RESULTADO PIC 999.
-       01  SALIDA PIC X(10).
+      *Ampliados para soportar tablas de multiplicar mas grandes.
+       01  NUMERO PIC 9(4).
+       01  MULTIPLICADOR PIC 9(4).
+       01  LIMITE-SUPERIOR PIC 9(4) VALUE 9.
+       01  RESULTADO PIC 9(8).
+       01  WS-DESBORDAMIENTO           PIC X VALUE "N".
+           88  HUBO-DESBORDAMIENTO     VALUE "S".
+       01  WS-MARCA-DESBORDE           PIC X(24) VALUE SPACES.
+       01  WS-REPORTE-ABIERTO          PIC X VALUE "N".
+           88  REPORTE-ABIERTO         VALUE "S".
+      *Menu principal.
+       01  WS-OPCION                   PIC X.
+       01  WS-HAY-ULTIMO               PIC X VALUE "N".
+           88  HAY-ULTIMO              VALUE "S".
+       01  WS-ULTIMO-NUMERO            PIC 9(4).
+       01  WS-ULTIMO-LIMITE            PIC 9(4).
+       01  WS-FIN-LOTE                 PIC X VALUE "N".
+           88  FIN-LOTE                VALUE "S".
+      *Indica que CALCULOS fue invocado desde el lote, para que no
+      *recurra al menu principal entre registros de NUMEROS-IN.
+       01  WS-EN-LOTE                  PIC X VALUE "N".
+           88  EN-LOTE                 VALUE "S".
+      *Operador y modo automatico, cargados desde CTLOPER.DAT.
+       01  WS-FS-OPERADOR              PIC XX.
+       01  WS-MODO-AUTO                PIC X VALUE SPACE.
+           88  LOTE-AUTOMATICO         VALUE "B".
+      *Tope de reintentos del ACCEPT de ID de operador: sin esto, un
+      *run desatendido con stdin en EOF (sin consola, o CTLOPER.DAT
+      *incompleto) entra en un bucle cerrado sin fin.
+       01  WS-INTENTOS-OPERADOR        PIC 9(2) VALUE 0.
+      *Checkpoint/restart del modo batch.
+       01  WS-FS-REPORTE               PIC XX.
+       01  WS-FS-NUMEROS               PIC XX.
+       01  WS-FS-CHECKPOINT            PIC XX.
+       01  WS-REGISTROS-OK             PIC 9(6) VALUE 0.
+       01  WS-REGISTROS-LEIDOS         PIC 9(6) VALUE 0.
+       01  WS-FECHA-HOY.
+           05  WS-ANIO                 PIC 9(4).
+           05  WS-MES                  PIC 99.
+           05  WS-DIA                  PIC 99.
+       COPY CMNHDR.
 
        PROCEDURE DIVISION.
 
            INICIO.
-            DISPLAY "PARA SALIR INTRODUCE 'SALIR' EN LA CONSOLA".
-            DISPLAY "PARA MULTIPLICAR USA INTRO.".
-            ACCEPT SALIDA.
-            IF SALIDA = "SALIR"
-                GO TO FINALIZAR
-            ELSE
-                PERFORM REINICIA-PROGRAMA.
-                PERFORM INTRODUCE-NUMERO.
-                PERFORM MOSTRAR-TABLA.
+            IF NOT REPORTE-ABIERTO
+      *LEE-CHECKPOINT se adelanta aqui (antes de abrir TABLAOUT.DAT)
+      *para saber si esta es la continuacion de un lote interrumpido:
+      *en ese caso se abre en modo EXTEND para no perder las tablas
+      *que ya se escribieron en la corrida anterior. Si el checkpoint
+      *esta a cero (lote nuevo, o el anterior termino y se limpio en
+      *LIMPIA-CHECKPOINT) se trunca como hasta ahora.
+                PERFORM LEE-CHECKPOINT
+                IF WS-REGISTROS-OK > 0
+                    OPEN EXTEND REPORTE-TABLA
+                    IF WS-FS-REPORTE NOT = "00"
+                        OPEN OUTPUT REPORTE-TABLA
+                    END-IF
+                ELSE
+                    OPEN OUTPUT REPORTE-TABLA
+                END-IF
+                IF WS-FS-REPORTE NOT = "00"
+                    DISPLAY "NO SE PUDO CREAR TABLAOUT.DAT (STATUS "
+                            WS-FS-REPORTE ")."
+                    MOVE 1 TO RETURN-CODE
+                    GOBACK
+                END-IF
+                SET REPORTE-ABIERTO TO TRUE
+                MOVE "CALCULOS-REPETITIVOS" TO CMN-NOMBRE-JOB
+                PERFORM FORMATEA-FECHA-EJECUCION
+                MOVE 0 TO CMN-CONTADOR-REG
+                MOVE SPACES TO CMN-OPERADOR-ID
+                PERFORM FIRMA-OPERADOR
+                PERFORM ESCRIBE-ENCABEZADO-REPORTE
+                IF LOTE-AUTOMATICO
+                    PERFORM PROCESA-LOTE
+                    GO TO FINALIZAR
+                END-IF
+            END-IF.
+            PERFORM MUESTRA-MENU.
+            EVALUATE WS-OPCION
+                WHEN "1"
+                    PERFORM REINICIA-PROGRAMA
+                    PERFORM INTRODUCE-NUMERO
+                    ADD 1 TO CMN-CONTADOR-REG
+                    PERFORM MOSTRAR-TABLA
+                WHEN "2"
+                    PERFORM PROCESA-LOTE
+                    GO TO FINALIZAR
+                WHEN "3"
+                    IF HAY-ULTIMO
+                        MOVE WS-ULTIMO-NUMERO TO NUMERO
+                        MOVE WS-ULTIMO-LIMITE TO LIMITE-SUPERIOR
+                        PERFORM REINICIA-PROGRAMA
+                        PERFORM MOSTRAR-TABLA
+                    ELSE
+                        DISPLAY "NO HAY NINGUNA TABLA GENERADA "
+                                "TODAVIA."
+                        PERFORM INICIO
+                    END-IF
+                WHEN "4"
+                    GO TO FINALIZAR
+                WHEN OTHER
+                    DISPLAY "OPCION NO VALIDA."
+                    PERFORM INICIO
+            END-EVALUATE.
 
            FINALIZAR.
-            STOP RUN.
+            IF REPORTE-ABIERTO
+                CLOSE REPORTE-TABLA
+            END-IF.
+            DISPLAY "TABLAS GENERADAS: " CMN-CONTADOR-REG.
+      *No se fuerza RETURN-CODE a 0 aqui: algunos caminos de error
+      *(p.ej. NUMEROSIN.DAT no disponible) ya lo dejaron en 1 antes
+      *de saltar a FINALIZAR, y RETURN-CODE ya es 0 por defecto en
+      *cualquier otro caso.
+            GOBACK.
+
+           FIRMA-OPERADOR.
+               OPEN INPUT OPERADOR-CARD.
+               IF WS-FS-OPERADOR = "00"
+                   READ OPERADOR-CARD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF OPER-ID NOT = SPACES
+                               MOVE OPER-ID TO CMN-OPERADOR-ID
+                           END-IF
+                           MOVE OPER-MODO TO WS-MODO-AUTO
+                   END-READ
+                   CLOSE OPERADOR-CARD
+               END-IF.
+               IF CMN-OPERADOR-ID = SPACES
+                   MOVE 0 TO WS-INTENTOS-OPERADOR
+                   PERFORM WITH TEST AFTER
+                           UNTIL CMN-OPERADOR-ID NOT = SPACES
+                              OR WS-INTENTOS-OPERADOR >= 5
+                       ADD 1 TO WS-INTENTOS-OPERADOR
+                       DISPLAY "INTRODUCE TU ID DE OPERADOR"
+                       ACCEPT CMN-OPERADOR-ID
+                       IF CMN-OPERADOR-ID = SPACES
+                           DISPLAY "ID DE OPERADOR OBLIGATORIO."
+                       END-IF
+                   END-PERFORM
+                   IF CMN-OPERADOR-ID = SPACES
+      *No hay consola (stdin en EOF, run desatendido sin CTLOPER.DAT
+      *completo): abortar con diagnostico en vez de seguir
+      *reintentando sin fin.
+                       DISPLAY "NO SE PUDO OBTENER UN ID DE OPERADOR "
+                               "TRAS " WS-INTENTOS-OPERADOR
+                               " INTENTOS. ABORTANDO."
+                       MOVE 1 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+               END-IF.
+
+           MUESTRA-MENU.
+               DISPLAY "===================================".
+               DISPLAY "CALCULOS REPETITIVOS - MENU".
+               DISPLAY "1) GENERAR UNA TABLA".
+               DISPLAY "2) GENERAR TABLAS EN LOTE DESDE ARCHIVO".
+               DISPLAY "3) REIMPRIMIR LA ULTIMA TABLA".
+               DISPLAY "4) SALIR".
+               DISPLAY "===================================".
+               DISPLAY "SELECCIONA UNA OPCION: " WITH NO ADVANCING.
+               ACCEPT WS-OPCION.
+
+           PROCESA-LOTE.
+      *LEE-CHECKPOINT ya se ejecuto en INICIO (antes de abrir
+      *TABLAOUT.DAT), asi que WS-REGISTROS-OK ya trae el punto de
+      *reinicio correcto para este lote.
+               OPEN INPUT NUMEROS-IN.
+               IF WS-FS-NUMEROS NOT = "00"
+                   DISPLAY "NUMEROSIN.DAT NO DISPONIBLE (STATUS "
+                           WS-FS-NUMEROS "), NO HAY NADA QUE "
+                           "PROCESAR EN EL LOTE."
+                   MOVE 1 TO RETURN-CODE
+                   GO TO FINALIZAR
+               END-IF.
+               SET EN-LOTE TO TRUE.
+               PERFORM UNTIL FIN-LOTE
+                   READ NUMEROS-IN
+                       AT END
+                           SET FIN-LOTE TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-REGISTROS-LEIDOS
+                           IF WS-REGISTROS-LEIDOS <= WS-REGISTROS-OK
+                               CONTINUE
+                           ELSE
+                               MOVE NUMERO-IN TO NUMERO
+                               MOVE LIMITE-IN TO LIMITE-SUPERIOR
+                               IF LIMITE-SUPERIOR = 0
+                                   MOVE 9 TO LIMITE-SUPERIOR
+                               END-IF
+                               PERFORM REINICIA-PROGRAMA
+                               ADD 1 TO CMN-CONTADOR-REG
+                               PERFORM MOSTRAR-TABLA
+                               PERFORM ESCRIBE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE NUMEROS-IN.
+               MOVE "N" TO WS-EN-LOTE.
+      *El lote se leyo hasta AT END, es decir, NUMEROSIN.DAT se
+      *proceso por completo: se limpia el checkpoint para que la
+      *proxima corrida (archivo nuevo del dia siguiente) empiece desde
+      *el registro 1 en vez de seguir omitiendo las tablas de hoy.
+               PERFORM LIMPIA-CHECKPOINT.
+
+           LEE-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-FS-CHECKPOINT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 0 TO WS-REGISTROS-OK
+                       NOT AT END
+                           MOVE CKPT-REGISTROS-OK TO WS-REGISTROS-OK
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+                   IF WS-REGISTROS-OK > 0
+                       DISPLAY "REINICIANDO LOTE: SE OMITEN "
+                               WS-REGISTROS-OK
+                               " TABLAS YA GENERADAS"
+                   END-IF
+               ELSE
+                   MOVE 0 TO WS-REGISTROS-OK
+               END-IF.
+
+           ESCRIBE-CHECKPOINT.
+               MOVE WS-REGISTROS-LEIDOS TO WS-REGISTROS-OK.
+               MOVE WS-REGISTROS-OK TO CKPT-REGISTROS-OK.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               IF WS-FS-CHECKPOINT NOT = "00"
+                   DISPLAY "NO SE PUDO ESCRIBIR CALCCKPT.DAT (STATUS "
+                           WS-FS-CHECKPOINT "). NO SE PUEDE "
+                           "GARANTIZAR EL REINICIO. ABORTANDO EL LOTE."
+                   CLOSE NUMEROS-IN
+                   MOVE 1 TO RETURN-CODE
+                   GO TO FINALIZAR
+               END-IF.
+               WRITE CHECKPOINT-REC.
+               IF WS-FS-CHECKPOINT NOT = "00"
+                   DISPLAY "NO SE PUDO ESCRIBIR CALCCKPT.DAT (STATUS "
+                           WS-FS-CHECKPOINT "). NO SE PUEDE "
+                           "GARANTIZAR EL REINICIO. ABORTANDO EL LOTE."
+                   CLOSE CHECKPOINT-FILE
+                   CLOSE NUMEROS-IN
+                   MOVE 1 TO RETURN-CODE
+                   GO TO FINALIZAR
+               END-IF.
+               CLOSE CHECKPOINT-FILE.
+
+           LIMPIA-CHECKPOINT.
+               MOVE 0 TO WS-REGISTROS-OK.
+               MOVE WS-REGISTROS-OK TO CKPT-REGISTROS-OK.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               IF WS-FS-CHECKPOINT NOT = "00"
+                   DISPLAY "NO SE PUDO LIMPIAR CALCCKPT.DAT (STATUS "
+                           WS-FS-CHECKPOINT "). EL PROXIMO REINICIO "
+                           "PODRIA OMITIR TABLAS YA GENERADAS."
+                   MOVE 1 TO RETURN-CODE
+                   GO TO FINALIZAR
+               END-IF.
+               WRITE CHECKPOINT-REC.
+               IF WS-FS-CHECKPOINT NOT = "00"
+                   DISPLAY "NO SE PUDO LIMPIAR CALCCKPT.DAT (STATUS "
+                           WS-FS-CHECKPOINT "). EL PROXIMO REINICIO "
+                           "PODRIA OMITIR TABLAS YA GENERADAS."
+                   CLOSE CHECKPOINT-FILE
+                   MOVE 1 TO RETURN-CODE
+                   GO TO FINALIZAR
+               END-IF.
+               CLOSE CHECKPOINT-FILE.
 
            REINICIA-PROGRAMA.
                MOVE 0 TO MULTIPLICADOR.
@@ -37,20 +345,101 @@
            INTRODUCE-NUMERO.
                DISPLAY "INTRODUCE UN NUMERO".
                ACCEPT NUMERO.
+               DISPLAY "INTRODUCE EL LIMITE SUPERIOR DE LA TABLA "
+                       "(POR DEFECTO 9)".
+               ACCEPT LIMITE-SUPERIOR.
+               IF LIMITE-SUPERIOR = 0
+                   MOVE 9 TO LIMITE-SUPERIOR
+               END-IF.
 
            MOSTRAR-TABLA.
+      *CMN-CONTADOR-REG se incrementa en cada punto de llamada que
+      *genera una tabla nueva (opciones 1 y 2), no aqui, para que
+      *reimprimir la ultima tabla (opcion 3) no la cuente dos veces.
                DISPLAY "LA TABLA DEL " NUMERO ":".
+               MOVE NUMERO TO WS-ULTIMO-NUMERO.
+               MOVE LIMITE-SUPERIOR TO WS-ULTIMO-LIMITE.
+               SET HAY-ULTIMO TO TRUE.
+               PERFORM ESCRIBE-CABECERA.
                PERFORM CALCULOS.
 
+           ESCRIBE-ENCABEZADO-REPORTE.
+      *Una sola linea al inicio de TABLAOUT.DAT con los datos de
+      *CMN-CABECERA (job/fecha/operador), para que el reporte quede
+      *identificado igual que el banner de PROCEDIMIENTOS y la
+      *auditoria de OPERACIONES-BASICAS.
+               MOVE SPACES TO REPORTE-LINEA.
+               STRING "JOB:" DELIMITED BY SIZE
+                   CMN-NOMBRE-JOB DELIMITED BY SIZE
+                   " FECHA:" DELIMITED BY SIZE
+                   CMN-FECHA-EJECUCION DELIMITED BY SIZE
+                   " OPER:" DELIMITED BY SIZE
+                   CMN-OPERADOR-ID DELIMITED BY SIZE
+                   INTO REPORTE-LINEA.
+               WRITE REPORTE-LINEA.
+
+           ESCRIBE-CABECERA.
+      *CMN-FECHA-EJECUCION ya viene formateada MM/DD/YYYY desde
+      *FORMATEA-FECHA-EJECUCION (INICIO), la misma edicion que usa el
+      *resto de la cabecera comun, asi que se usa tal cual.
+               MOVE SPACES TO REPORTE-LINEA
+               STRING "TABLA DEL " DELIMITED BY SIZE
+                   NUMERO DELIMITED BY SIZE
+                   "   FECHA: " DELIMITED BY SIZE
+                   CMN-FECHA-EJECUCION DELIMITED BY SIZE
+                   "   OPERADOR: " DELIMITED BY SIZE
+                   CMN-OPERADOR-ID DELIMITED BY SIZE
+                   INTO REPORTE-LINEA
+               WRITE REPORTE-LINEA.
+
+           FORMATEA-FECHA-EJECUCION.
+      *CMN-FECHA-EJECUCION se guarda editada MM/DD/YYYY (no la fecha
+      *cruda YYYYMMDD de CURRENT-DATE) para que el banner de cabecera
+      *de ESCRIBE-ENCABEZADO-REPORTE y la cabecera por tabla de
+      *ESCRIBE-CABECERA muestren la misma fecha con el mismo formato.
+               MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO.
+               MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES.
+               MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA.
+               STRING WS-MES DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-DIA DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   WS-ANIO DELIMITED BY SIZE
+                   INTO CMN-FECHA-EJECUCION.
+
            CALCULOS.
                ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
+               MOVE "N" TO WS-DESBORDAMIENTO.
+               MOVE SPACES TO WS-MARCA-DESBORDE.
+               COMPUTE RESULTADO = NUMERO * MULTIPLICADOR
+                   ON SIZE ERROR
+                       SET HUBO-DESBORDAMIENTO TO TRUE
+                       MOVE ZEROES TO RESULTADO
+                       MOVE "  *** DESBORDAMIENTO ***"
+                           TO WS-MARCA-DESBORDE
+                       DISPLAY "DESBORDAMIENTO: " NUMERO " * "
+                               MULTIPLICADOR " EXCEDE EL TAMANO "
+                               "DE RESULTADO."
+               END-COMPUTE.
                DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
+               MOVE SPACES TO REPORTE-LINEA.
+               STRING NUMERO DELIMITED BY SIZE
+                   " * " DELIMITED BY SIZE
+                   MULTIPLICADOR DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   RESULTADO DELIMITED BY SIZE
+                   WS-MARCA-DESBORDE DELIMITED BY SIZE
+                   INTO REPORTE-LINEA
+               WRITE REPORTE-LINEA.
 
-               IF MULTIPLICADOR < 10
-
-                   GO TO CALCULOS.
-           PERFORM INICIO.
+               IF MULTIPLICADOR < LIMITE-SUPERIOR
+                   GO TO CALCULOS
+               END-IF.
+      *En modo lote no se vuelve al menu: se regresa a PROCESA-LOTE
+      *para que siga leyendo NUMEROS-IN.
+               IF NOT EN-LOTE
+                   PERFORM INICIO
+               END-IF.
 
 
        END PROGRAM CALCULOS-REPETITIVOS.
