@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Record layout for CTLOPER.DAT, the operator sign-on/unattended-
+      * mode control card read by DIVISION_DE_PROCEDIMIENTOS,
+      * OPERACIONES-BASICAS, CALCULOS-REPETITIVOS and SUITE-NOCTURNA
+      * (which stages a default one for unattended runs). Shared here
+      * so the four programs can't drift out of sync the way CMNHDR.cpy
+      * already keeps the run-header layout in step.
+      ******************************************************************
+       01  OPERADOR-REC.
+           05  OPER-ID                 PIC X(8).
+           05  FILLER                  PIC X.
+           05  OPER-MODO               PIC X.
