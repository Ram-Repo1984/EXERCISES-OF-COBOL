@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Common run-header/trailer layout shared by the nightly suite
+      * programs (DIVISION_DE_PROCEDIMIENTOS, OPERACIONES-BASICAS,
+      * CALCULOS-REPETITIVOS) so every banner, report and audit trail
+      * in the suite carries the same job name/run date/operator
+      * ID/record count instead of each program inventing its own.
+      ******************************************************************
+       01  CMN-CABECERA.
+           05  CMN-NOMBRE-JOB          PIC X(20).
+           05  CMN-FECHA-EJECUCION     PIC X(10).
+           05  CMN-OPERADOR-ID         PIC X(8).
+           05  CMN-CONTADOR-REG        PIC 9(6).
