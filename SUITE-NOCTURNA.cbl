@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * Controlling job for the nightly suite: runs
+      * DIVISION_DE_PROCEDIMIENTOS, OPERACIONES-BASICAS and
+      * CALCULOS-REPETITIVOS in sequence, checking each step's
+      * RETURN-CODE before proceeding, so the three manual steps run
+      * as one scheduled job instead of needing to be babysat.
+      * OPERACIONES-BASICAS and CALCULOS-REPETITIVOS both read
+      * CTLOPER.DAT for their operator sign-on and, for
+      * CALCULOS-REPETITIVOS, its unattended-batch-mode flag; without
+      * it they block on an interactive ACCEPT. ASEGURA-OPERADOR-CARD
+      * stages a default CTLOPER.DAT (operator SYSBATCH, modo B) before
+      * the first CALL if no one has already staged one, so the suite
+      * never hangs waiting for a human. A CTLOPER.DAT left by an
+      * operator is used as-is and is not overwritten.
+      * DIVISION_DE_PROCEDIMIENTOS reads CTLCARD.DAT for its banner
+      * (job name/run date/sequence); ASEGURA-TARJETA-CONTROL stages a
+      * default one the same way, so the lead step's banner shows the
+      * suite's own identity instead of falling back to blank/default
+      * literals on an unattended run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUITE-NOCTURNA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADOR-CARD ASSIGN TO "CTLOPER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR.
+           SELECT TARJETA-CONTROL ASSIGN TO "CTLCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TARJETA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPERADOR-CARD.
+       COPY CTLOPER.
+
+       FD  TARJETA-CONTROL.
+       01  TARJETA-REC.
+           05  CC-NOMBRE-JOB           PIC X(20).
+           05  FILLER                  PIC X.
+           05  CC-FECHA-EJECUCION      PIC X(10).
+           05  FILLER                  PIC X.
+           05  CC-SECUENCIA            PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PASO                     PIC X(30).
+       01  WS-FS-OPERADOR              PIC XX.
+       01  WS-FS-TARJETA               PIC XX.
+       01  WS-FECHA-HOY.
+           05  WS-ANIO                 PIC 9(4).
+           05  WS-MES                  PIC 99.
+           05  WS-DIA                  PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM ASEGURA-OPERADOR-CARD.
+            PERFORM ASEGURA-TARJETA-CONTROL.
+
+            MOVE "DIVISION_DE_PROCEDIMIENTOS" TO WS-PASO.
+            CALL "DIVISION_DE_PROCEDIMIENTOS".
+            PERFORM VERIFICA-PASO.
+
+            MOVE "OPERACIONES-BASICAS" TO WS-PASO.
+            CALL "OPERACIONES-BASICAS".
+            PERFORM VERIFICA-PASO.
+
+            MOVE "CALCULOS-REPETITIVOS" TO WS-PASO.
+            CALL "CALCULOS-REPETITIVOS".
+            PERFORM VERIFICA-PASO.
+
+            DISPLAY "SUITE NOCTURNA FINALIZADA CORRECTAMENTE".
+            GOBACK.
+
+       VERIFICA-PASO.
+            IF RETURN-CODE NOT = 0
+                DISPLAY "PASO " WS-PASO " FALLO CON RETURN-CODE: "
+                        RETURN-CODE
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF.
+
+       ASEGURA-OPERADOR-CARD.
+            OPEN INPUT OPERADOR-CARD.
+            IF WS-FS-OPERADOR = "00"
+                CLOSE OPERADOR-CARD
+            ELSE
+                OPEN OUTPUT OPERADOR-CARD
+                MOVE SPACES TO OPERADOR-REC
+                MOVE "SYSBATCH" TO OPER-ID
+                MOVE "B" TO OPER-MODO
+                WRITE OPERADOR-REC
+                CLOSE OPERADOR-CARD
+            END-IF.
+
+       ASEGURA-TARJETA-CONTROL.
+            OPEN INPUT TARJETA-CONTROL.
+            IF WS-FS-TARJETA = "00"
+                CLOSE TARJETA-CONTROL
+            ELSE
+                MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO
+                MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES
+                MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA
+                OPEN OUTPUT TARJETA-CONTROL
+                MOVE SPACES TO TARJETA-REC
+                MOVE "SUITE-NOCTURNA" TO CC-NOMBRE-JOB
+                STRING WS-MES DELIMITED BY SIZE
+                    "/" DELIMITED BY SIZE
+                    WS-DIA DELIMITED BY SIZE
+                    "/" DELIMITED BY SIZE
+                    WS-ANIO DELIMITED BY SIZE
+                    INTO CC-FECHA-EJECUCION
+                MOVE 1 TO CC-SECUENCIA
+                WRITE TARJETA-REC
+                CLOSE TARJETA-CONTROL
+            END-IF.
+       END PROGRAM SUITE-NOCTURNA.
