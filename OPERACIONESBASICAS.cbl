@@ -4,30 +4,329 @@
       * Purpose:
       * Tectonics: cobc
       ******************************************************************
+      * Batch run: reads NUM1/NUM2 pairs from TRANSIN.DAT, applies the
+      * ADD/threshold decision to every record, and writes the result
+      * of each to TRANSOUT.DAT so a whole batch can be reconciled
+      * unattended instead of keying pairs in one at a time.
+      * The RESULTADO threshold is read from CTLPARM.DAT at start of
+      * run so finance's limit changes don't require a recompile.
+      * NUM1/NUM2 are signed amounts so the program can also reconcile
+      * two sides of an account: VARIANZA = NUM1 - NUM2 is classified
+      * as OVER/UNDER/WITHIN TOLERANCIA using PARM-TOLERANCIA.
+      * Uses GOBACK instead of STOP RUN so it can run standalone or be
+      * CALLed from SUITE-NOCTURNA.
+      * Every transaction is appended to AUDITLOG.DAT (NUM1, NUM2,
+      * RESULTADO, decision and a timestamp) so audit has a permanent
+      * record of how each total was classified.
+      * The operator signs on before the batch runs; the ID is captured
+      * on every audit line so a run can be traced back to who
+      * initiated it. The ID is read from CTLOPER.DAT (shared with
+      * CALCULOS-REPETITIVOS) when the suite stages one ahead of an
+      * unattended run; only when that card is absent or blank does the
+      * program fall back to an interactive ACCEPT, so SUITE-NOCTURNA
+      * can run this step without an operator at the console.
+      * Uses CMN-CABECERA (copybooks/CMNHDR.cpy), the run-header layout
+      * shared with DIVISION_DE_PROCEDIMIENTOS and CALCULOS-REPETITIVOS,
+      * to carry the operator ID and the processed-record count.
+      * TRANSACCIONES-IN/OUT and AUDITORIA all carry FILE STATUS: a
+      * missing TRANSIN.DAT is fatal (RETURN-CODE 1, nothing to
+      * process), but a missing AUDITLOG.DAT is created on the fly
+      * (OPEN EXTEND on a nonexistent file fails, so the program opens
+      * it OUTPUT once to create it, then reopens EXTEND).
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERACIONES-BASICAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAMETROS ASSIGN TO "CTLPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARAMETROS.
+           SELECT TRANSACCIONES-IN ASSIGN TO "TRANSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSIN.
+           SELECT TRANSACCIONES-OUT ASSIGN TO "TRANSOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSOUT.
+           SELECT AUDITORIA ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+           SELECT OPERADOR-CARD ASSIGN TO "CTLOPER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OPERADOR.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARAMETROS.
+       01  PARM-REC.
+           05  PARM-UMBRAL             PIC 9(4).
+           05  FILLER                  PIC X.
+           05  PARM-TOLERANCIA         PIC 9(4).
+
+       FD  TRANSACCIONES-IN.
+       01  TRANS-REC-IN.
+           05  NUM1-IN                 PIC S9(4)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X.
+           05  NUM2-IN                 PIC S9(4)
+                                        SIGN IS TRAILING SEPARATE.
+
+       FD  TRANSACCIONES-OUT.
+       01  TRANS-REC-OUT.
+           05  NUM1-OUT                PIC S9(4)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  NUM2-OUT                PIC S9(4)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  RESULTADO-OUT           PIC S9(10)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  DECISION-OUT            PIC X(40).
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  VARIANZA-OUT            PIC S9(10)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  CLASIF-OUT              PIC X(20).
+
+       FD  AUDITORIA.
+       01  AUDIT-REC.
+           05  AUDIT-NUM1              PIC S9(4)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUDIT-NUM2              PIC S9(4)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUDIT-RESULTADO         PIC S9(10)
+                                        SIGN IS TRAILING SEPARATE.
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUDIT-DECISION          PIC X(40).
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUDIT-TIMESTAMP         PIC X(26).
+           05  FILLER                  PIC X     VALUE SPACE.
+           05  AUDIT-OPERADOR          PIC X(8).
+
+       FD  OPERADOR-CARD.
+       COPY CTLOPER.
+
        WORKING-STORAGE SECTION.
       *Operandos.
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-      *Resultado.
-       01  RESULTADO PIC 9(10).
+       01  NUM1 PIC S9(4).
+       01  NUM2 PIC S9(4).
+      *Resultado y variacion entre las dos partidas.
+       01  RESULTADO PIC S9(10).
+       01  VARIANZA PIC S9(10).
+       01  WS-FIN-ARCHIVO              PIC X VALUE "N".
+           88  FIN-ARCHIVO             VALUE "S".
+      *Umbral de decision y tolerancia, cargados desde CTLPARM.DAT.
+       01  WS-UMBRAL                   PIC 9(4) VALUE 50.
+       01  WS-TOLERANCIA               PIC 9(4) VALUE 5.
+       01  WS-FS-PARAMETROS            PIC XX.
+       01  WS-FS-TRANSIN               PIC XX.
+       01  WS-FS-TRANSOUT              PIC XX.
+       01  WS-FS-AUDITORIA             PIC XX.
+       01  WS-FS-OPERADOR              PIC XX.
+      *Tope de reintentos del ACCEPT de ID de operador: sin esto, un
+      *run desatendido con stdin en EOF (sin consola, o CTLOPER.DAT
+      *incompleto) entra en un bucle cerrado sin fin.
+       01  WS-INTENTOS-OPERADOR        PIC 9(2) VALUE 0.
+      *Marca de tiempo para la auditoria.
+       01  WS-TIMESTAMP                PIC X(26).
+      *Fecha de ejecucion editada MM/DD/YYYY para CMN-FECHA-EJECUCION.
+       01  WS-FECHA-HOY.
+           05  WS-ANIO                 PIC 9(4).
+           05  WS-MES                  PIC 99.
+           05  WS-DIA                  PIC 99.
+       COPY CMNHDR.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-      *Entrada de datos.
-            DISPLAY "INTRODUCE EL PRIMER NUMERO".
-            ACCEPT NUM1.
-            DISPLAY "INTRODUCE EL SEGUNDO NUMERO".
-            ACCEPT NUM2.
-      *Operacion.
-            ADD NUM1 TO NUM2 GIVING RESULTADO.
-      *Mostrar el resultado.
-           if RESULTADO > 50
-               DISPLAY "El resultado es mayor que 50."
-           ELSE
-               DISPLAY "El resultado es menor que 50."
-           END-IF.
-            STOP RUN.
+            MOVE "OPERACIONES-BASICAS" TO CMN-NOMBRE-JOB.
+            PERFORM FORMATEA-FECHA-EJECUCION.
+            MOVE 0 TO CMN-CONTADOR-REG.
+            MOVE SPACES TO CMN-OPERADOR-ID.
+            PERFORM FIRMA-OPERADOR.
+            PERFORM MUESTRA-BANNER.
+            PERFORM LEE-PARAMETROS.
+            OPEN INPUT TRANSACCIONES-IN.
+            IF WS-FS-TRANSIN NOT = "00"
+                DISPLAY "TRANSIN.DAT NO DISPONIBLE (STATUS "
+                        WS-FS-TRANSIN "), NO HAY NADA QUE PROCESAR."
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            OPEN OUTPUT TRANSACCIONES-OUT.
+            IF WS-FS-TRANSOUT NOT = "00"
+                DISPLAY "NO SE PUDO CREAR TRANSOUT.DAT (STATUS "
+                        WS-FS-TRANSOUT ")."
+                CLOSE TRANSACCIONES-IN
+                MOVE 1 TO RETURN-CODE
+                GOBACK
+            END-IF.
+            OPEN EXTEND AUDITORIA.
+            IF WS-FS-AUDITORIA NOT = "00"
+      *AUDITLOG.DAT no existe todavia: se crea vacio y se reabre
+      *en modo EXTEND para que el primer WRITE tenga algo que anadir.
+                OPEN OUTPUT AUDITORIA
+                CLOSE AUDITORIA
+                OPEN EXTEND AUDITORIA
+            END-IF.
+            PERFORM UNTIL FIN-ARCHIVO
+                READ TRANSACCIONES-IN
+                    AT END
+                        SET FIN-ARCHIVO TO TRUE
+                    NOT AT END
+                        ADD 1 TO CMN-CONTADOR-REG
+                        PERFORM PROCESA-TRANSACCION
+                END-READ
+            END-PERFORM.
+            CLOSE TRANSACCIONES-IN.
+            CLOSE TRANSACCIONES-OUT.
+            CLOSE AUDITORIA.
+            DISPLAY "REGISTROS PROCESADOS: " CMN-CONTADOR-REG.
+            MOVE 0 TO RETURN-CODE.
+            GOBACK.
+
+       FIRMA-OPERADOR.
+            OPEN INPUT OPERADOR-CARD.
+            IF WS-FS-OPERADOR = "00"
+                READ OPERADOR-CARD
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF OPER-ID NOT = SPACES
+                            MOVE OPER-ID TO CMN-OPERADOR-ID
+                        END-IF
+                END-READ
+                CLOSE OPERADOR-CARD
+            END-IF.
+            IF CMN-OPERADOR-ID = SPACES
+                MOVE 0 TO WS-INTENTOS-OPERADOR
+                PERFORM WITH TEST AFTER
+                        UNTIL CMN-OPERADOR-ID NOT = SPACES
+                           OR WS-INTENTOS-OPERADOR >= 5
+                    ADD 1 TO WS-INTENTOS-OPERADOR
+                    DISPLAY "INTRODUCE TU ID DE OPERADOR"
+                    ACCEPT CMN-OPERADOR-ID
+                    IF CMN-OPERADOR-ID = SPACES
+                        DISPLAY "ID DE OPERADOR OBLIGATORIO."
+                    END-IF
+                END-PERFORM
+                IF CMN-OPERADOR-ID = SPACES
+      *No hay consola (stdin en EOF, run desatendido sin CTLOPER.DAT
+      *completo): abortar con diagnostico en vez de seguir reintentando
+      *sin fin.
+                    DISPLAY "NO SE PUDO OBTENER UN ID DE OPERADOR "
+                            "TRAS " WS-INTENTOS-OPERADOR " INTENTOS. "
+                            "ABORTANDO."
+                    MOVE 1 TO RETURN-CODE
+                    GOBACK
+                END-IF
+            END-IF.
+
+       FORMATEA-FECHA-EJECUCION.
+      *CMN-FECHA-EJECUCION se guarda editada MM/DD/YYYY (no la fecha
+      *cruda YYYYMMDD de CURRENT-DATE), la misma edicion que usan el
+      *banner de DIVISION_DE_PROCEDIMIENTOS y la cabecera del reporte
+      *de CALCULOS-REPETITIVOS, para que la fecha se vea igual en
+      *toda la suite.
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WS-ANIO.
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WS-MES.
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WS-DIA.
+            STRING WS-MES DELIMITED BY SIZE
+                "/" DELIMITED BY SIZE
+                WS-DIA DELIMITED BY SIZE
+                "/" DELIMITED BY SIZE
+                WS-ANIO DELIMITED BY SIZE
+                INTO CMN-FECHA-EJECUCION.
+
+       MUESTRA-BANNER.
+      *Banner de consola con los datos de CMN-CABECERA, en el mismo
+      *formato que el de DIVISION_DE_PROCEDIMIENTOS, para que el job
+      *quede identificado igual que el resto de la suite.
+            DISPLAY "JOB      : " CMN-NOMBRE-JOB.
+            DISPLAY "FECHA    : " CMN-FECHA-EJECUCION.
+            DISPLAY "OPERADOR : " CMN-OPERADOR-ID.
+
+       LEE-PARAMETROS.
+            OPEN INPUT PARAMETROS.
+            IF WS-FS-PARAMETROS = "00"
+                READ PARAMETROS
+                    AT END
+                        DISPLAY "CTLPARM.DAT VACIO, SE USA UMBRAL "
+                                "POR DEFECTO (50)"
+                    NOT AT END
+      *Un CTLPARM.DAT en el formato antiguo (solo PARM-UMBRAL, de
+      *antes de req003) deja PARM-TOLERANCIA relleno de espacios al
+      *leerse como LINE SEQUENTIAL; sin esta comprobacion ese valor
+      *no numerico se movia como 0, cambiando en silencio la
+      *tolerancia por defecto (5) en cualquier corrida con una
+      *tarjeta de control heredada.
+                        IF PARM-UMBRAL NUMERIC
+                            MOVE PARM-UMBRAL TO WS-UMBRAL
+                        END-IF
+                        IF PARM-TOLERANCIA NUMERIC
+                            MOVE PARM-TOLERANCIA TO WS-TOLERANCIA
+                        END-IF
+                END-READ
+                CLOSE PARAMETROS
+            ELSE
+                DISPLAY "CTLPARM.DAT NO DISPONIBLE, SE USA UMBRAL "
+                        "POR DEFECTO (50)"
+            END-IF.
+
+       PROCESA-TRANSACCION.
+            IF NUM1-IN NOT NUMERIC OR NUM2-IN NOT NUMERIC
+                PERFORM RECHAZA-TRANSACCION
+            ELSE
+                MOVE SPACES TO TRANS-REC-OUT
+                MOVE NUM1-IN TO NUM1
+                MOVE NUM2-IN TO NUM2
+      *Operacion: suma y variacion entre las dos partidas.
+                ADD NUM1 TO NUM2 GIVING RESULTADO
+                SUBTRACT NUM2 FROM NUM1 GIVING VARIANZA
+      *Escribir el resultado.
+                MOVE NUM1 TO NUM1-OUT
+                MOVE NUM2 TO NUM2-OUT
+                MOVE RESULTADO TO RESULTADO-OUT
+                MOVE VARIANZA TO VARIANZA-OUT
+                IF RESULTADO > WS-UMBRAL
+                    MOVE "El resultado es mayor que el umbral."
+                        TO DECISION-OUT
+                ELSE
+                    MOVE "El resultado es menor que el umbral."
+                        TO DECISION-OUT
+                END-IF
+                IF VARIANZA > WS-TOLERANCIA
+                    MOVE "OVER TOLERANCIA" TO CLASIF-OUT
+                ELSE
+                    IF VARIANZA < (0 - WS-TOLERANCIA)
+                        MOVE "UNDER TOLERANCIA" TO CLASIF-OUT
+                    ELSE
+                        MOVE "WITHIN TOLERANCIA" TO CLASIF-OUT
+                    END-IF
+                END-IF
+                WRITE TRANS-REC-OUT
+                PERFORM ESCRIBE-AUDITORIA
+            END-IF.
+
+       RECHAZA-TRANSACCION.
+            MOVE SPACES TO TRANS-REC-OUT.
+            MOVE NUM1-IN TO NUM1-OUT.
+            MOVE NUM2-IN TO NUM2-OUT.
+            MOVE ZEROES TO RESULTADO-OUT.
+            MOVE ZEROES TO VARIANZA-OUT.
+            MOVE "RECHAZADO: NUM1/NUM2 NO NUMERICO." TO DECISION-OUT.
+            MOVE SPACES TO CLASIF-OUT.
+            WRITE TRANS-REC-OUT.
+            PERFORM ESCRIBE-AUDITORIA.
+
+       ESCRIBE-AUDITORIA.
+            MOVE SPACES TO AUDIT-REC.
+            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+            MOVE NUM1-OUT TO AUDIT-NUM1.
+            MOVE NUM2-OUT TO AUDIT-NUM2.
+            MOVE RESULTADO-OUT TO AUDIT-RESULTADO.
+            MOVE DECISION-OUT TO AUDIT-DECISION.
+            MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP.
+            MOVE CMN-OPERADOR-ID TO AUDIT-OPERADOR.
+            WRITE AUDIT-REC.
        END PROGRAM  OPERACIONES-BASICAS.
